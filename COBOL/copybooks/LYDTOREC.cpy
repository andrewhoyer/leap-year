@@ -0,0 +1,8 @@
+*> DATE-OUT record layout - one result line per date checked.
+01  DATE-OUT-RECORD.
+    05  DATE-OUT-DATE           PIC X(8).
+    05  FILLER                  PIC X(1).
+    05  DATE-OUT-VALID          PIC X(1).
+    05  FILLER                  PIC X(1).
+    05  DATE-OUT-REASON         PIC X(40).
+    05  FILLER                  PIC X(21).
