@@ -0,0 +1,4 @@
+*> YEAR-IN record layout - one 4-digit calendar year per record.
+01  YEAR-IN-RECORD.
+    05  YEAR-IN-YEAR            PIC X(4).
+    05  FILLER                  PIC X(76).
