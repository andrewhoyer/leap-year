@@ -0,0 +1,4 @@
+*> DATE-IN record layout - one 8-digit YYYYMMDD date per record.
+01  DATE-IN-RECORD.
+    05  DATE-IN-DATE            PIC X(8).
+    05  FILLER                  PIC X(72).
