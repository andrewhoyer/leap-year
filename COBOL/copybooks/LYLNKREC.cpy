@@ -0,0 +1,13 @@
+*> LEAPYR-LINKAGE - interface for CALL 'LEAPYR' USING.
+*> LEAPYR-YEAR is passed as raw text so a corrupted or non-numeric
+*> extract field can be rejected instead of silently run through the
+*> modulo math. Callers get back a valid/invalid switch with its own
+*> rejection reason, plus the usual leap-year flag and reason.
+01  LEAPYR-LINKAGE.
+    05  LEAPYR-YEAR             PIC X(4).
+    05  LEAPYR-VALID-SW         PIC X(1).
+        88  LEAPYR-YEAR-IS-VALID        VALUE 'Y'.
+        88  LEAPYR-YEAR-IS-INVALID      VALUE 'N'.
+    05  LEAPYR-INVALID-REASON   PIC X(40).
+    05  LEAPYR-IS-LEAP          PIC X(1).
+    05  LEAPYR-REASON           PIC X(80).
