@@ -0,0 +1,8 @@
+*> REF-IN record layout - one line per year/flag pair from the
+*> calendar vendor's reference feed, used to reconcile against what
+*> IS-LEAP-YEAR computes for the same year.
+01  REF-IN-RECORD.
+    05  REF-IN-YEAR             PIC X(4).
+    05  FILLER                  PIC X(1).
+    05  REF-IN-FLAG             PIC X(1).
+    05  FILLER                  PIC X(74).
