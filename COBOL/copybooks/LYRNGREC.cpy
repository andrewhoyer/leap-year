@@ -0,0 +1,6 @@
+*> RANGE-IN record layout - one FROM-YEAR/TO-YEAR pair per record.
+01  RANGE-IN-RECORD.
+    05  RANGE-IN-FROM-YEAR      PIC X(4).
+    05  FILLER                  PIC X(1).
+    05  RANGE-IN-TO-YEAR        PIC X(4).
+    05  FILLER                  PIC X(71).
