@@ -0,0 +1,14 @@
+*> RECON-OUT record layout - one line per mismatch found against the
+*> reference calendar feed, plus a single summary line at the end of
+*> the run carrying the compared/match/mismatch counts.
+01  RECON-OUT-RECORD.
+    05  RECON-OUT-YEAR          PIC X(4).
+    05  FILLER                  PIC X(1).
+    05  RECON-OUT-COMPUTED      PIC X(1).
+    05  FILLER                  PIC X(1).
+    05  RECON-OUT-REFERENCE     PIC X(1).
+    05  FILLER                  PIC X(1).
+    05  RECON-OUT-STATUS        PIC X(8).
+    05  FILLER                  PIC X(1).
+    05  RECON-OUT-DETAIL        PIC X(60).
+    05  FILLER                  PIC X(11).
