@@ -0,0 +1,6 @@
+*> CHKPT-OUT record layout - rewritten periodically while YEAR-IN is
+*> being processed so the count of committed records survives an
+*> abend, and reset to zero once a run finishes normally.
+01  CHKPT-OUT-RECORD.
+    05  CHKPT-OUT-LAST-COUNT    PIC 9(8).
+    05  FILLER                  PIC X(72).
