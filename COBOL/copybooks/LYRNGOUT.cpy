@@ -0,0 +1,12 @@
+*> RANGE-OUT record layout - compact list of leap years for one
+*> FROM-YEAR/TO-YEAR request, all on a single line.
+01  RANGE-OUT-RECORD.
+    05  RANGE-OUT-FROM-YEAR     PIC X(4).
+    05  FILLER                  PIC X(1).
+    05  RANGE-OUT-DASH          PIC X(1).
+    05  FILLER                  PIC X(1).
+    05  RANGE-OUT-TO-YEAR       PIC X(4).
+    05  FILLER                  PIC X(1).
+    05  RANGE-OUT-COUNT         PIC ZZZ9.
+    05  FILLER                  PIC X(1).
+    05  RANGE-OUT-LEAP-LIST     PIC X(400).
