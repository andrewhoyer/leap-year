@@ -0,0 +1,7 @@
+*> CHKPT-IN record layout - read once at the start of a run to find
+*> out how many YEAR-IN records were already committed by a prior
+*> run that abended partway through, so that run can be resumed
+*> instead of reprocessed from record one.
+01  CHKPT-IN-RECORD.
+    05  CHKPT-IN-LAST-COUNT     PIC 9(8).
+    05  FILLER                  PIC X(72).
