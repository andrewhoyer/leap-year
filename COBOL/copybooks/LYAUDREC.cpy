@@ -0,0 +1,15 @@
+*> AUDIT-OUT record layout - one line per LEAPYR determination, kept
+*> for compliance after the job log itself rotates away.
+01  AUDIT-OUT-RECORD.
+    05  AUDIT-OUT-YEAR          PIC X(4).
+    05  FILLER                  PIC X(1).
+    05  AUDIT-OUT-IS-LEAP       PIC X(1).
+    05  FILLER                  PIC X(1).
+    05  AUDIT-OUT-REASON        PIC X(80).
+    05  FILLER                  PIC X(1).
+    05  AUDIT-OUT-TIMESTAMP     PIC X(14).
+    05  FILLER                  PIC X(1).
+    05  AUDIT-OUT-JOB-ID        PIC X(8).
+    05  FILLER                  PIC X(1).
+    05  AUDIT-OUT-RUN-ID        PIC X(8).
+    05  FILLER                  PIC X(20).
