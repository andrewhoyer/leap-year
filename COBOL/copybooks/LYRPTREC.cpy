@@ -0,0 +1,10 @@
+*> RPT-OUT record layout - one formatted result line per year checked.
+01  RPT-OUT-RECORD.
+    05  RPT-YEAR                PIC X(4).
+    05  FILLER                  PIC X(1).
+    05  RPT-IS-LEAP             PIC X(1).
+    05  FILLER                  PIC X(1).
+    05  RPT-REASON              PIC X(50).
+    05  FILLER                  PIC X(1).
+    05  RPT-RUN-DATE            PIC X(8).
+    05  FILLER                  PIC X(17).
