@@ -0,0 +1,9 @@
+*> LEAPDT-LINKAGE - interface for CALL 'LEAPDT' USING.
+*> Validates a full YYYYMMDD date, in particular that 02/29 is only
+*> ever accepted when LEAPYR says the year is a leap year.
+01  LEAPDT-LINKAGE.
+    05  LEAPDT-DATE             PIC X(8).
+    05  LEAPDT-VALID-SW         PIC X(1).
+        88  LEAPDT-DATE-IS-VALID        VALUE 'Y'.
+        88  LEAPDT-DATE-IS-INVALID      VALUE 'N'.
+    05  LEAPDT-REASON           PIC X(40).
