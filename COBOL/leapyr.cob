@@ -0,0 +1,176 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LEAPYR.
+
+*> Callable leap-year determination, shared by LeapYear and any other
+*> batch program that needs the DIV4/DIV100/DIV400 rule without
+*> re-deriving it. See COBOL/copybooks/LYLNKREC.cpy for the interface.
+*> The year is validated as a plausible calendar year before it is
+*> ever handed to the modulo math. Every determination is appended to
+*> AUDIT-OUT so there is a durable compliance record once the job log
+*> itself has rotated away.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-OUT ASSIGN TO "AUDITOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-OUT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-OUT.
+    COPY LYAUDREC.
+
+WORKING-STORAGE SECTION.
+        01  LEAP-YEAR-MINIMUM PIC 9(4) VALUE 1600.
+        01  LEAP-YEAR-MAXIMUM PIC 9(4) VALUE 2400.
+        01  NUMERIC-YEAR      PIC 9(4).
+        01  X           PIC 9(4).
+        01  Y           PIC 9(4).
+        01  QUOT        PIC 9(4).
+        01  MODULO      PIC 9(4).
+        01  DIV4        PIC 9(4).
+        01  DIV100      PIC 9(4).
+        01  DIV400      PIC 9(4).
+
+        01  AUDIT-OUT-STATUS   PIC X(2).
+        01  AUDIT-OUT-OPEN-OK  PIC X(1) VALUE 'N'.
+        01  AUDIT-FIRST-CALL-SW PIC X(1) VALUE 'Y'.
+        01  AUDIT-JOB-ID       PIC X(8).
+        01  AUDIT-RUN-ID       PIC X(8).
+        01  AUDIT-TIMESTAMP    PIC X(14).
+
+LINKAGE SECTION.
+    COPY LYLNKREC.
+
+PROCEDURE DIVISION USING LEAPYR-LINKAGE.
+MAIN-PARAGRAPH.
+        IF AUDIT-FIRST-CALL-SW = 'Y'
+            PERFORM INITIALIZE-AUDIT
+            MOVE 'N' TO AUDIT-FIRST-CALL-SW
+        END-IF
+
+        PERFORM VALIDATE-YEAR
+        IF LEAPYR-YEAR-IS-VALID
+            PERFORM IS-LEAP-YEAR
+        ELSE
+            MOVE 'F' TO LEAPYR-IS-LEAP
+            MOVE SPACES TO LEAPYR-REASON
+        END-IF
+
+        PERFORM WRITE-AUDIT-LINE
+        GOBACK.
+
+INITIALIZE-AUDIT SECTION.
+        *> Pick up the job/run identity from the environment if the
+        *> batch scheduler set it, otherwise fall back to sensible
+        *> defaults, then open the audit trail for this run
+        ACCEPT AUDIT-JOB-ID FROM ENVIRONMENT "LEAPYR_JOB_ID"
+        IF AUDIT-JOB-ID = SPACES
+            MOVE 'LEAPYR' TO AUDIT-JOB-ID
+        END-IF
+
+        ACCEPT AUDIT-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+        ACCEPT AUDIT-TIMESTAMP(9:6) FROM TIME
+
+        ACCEPT AUDIT-RUN-ID FROM ENVIRONMENT "LEAPYR_RUN_ID"
+        IF AUDIT-RUN-ID = SPACES
+            MOVE AUDIT-TIMESTAMP(1:8) TO AUDIT-RUN-ID
+        END-IF
+
+        OPEN EXTEND AUDIT-OUT
+        IF AUDIT-OUT-STATUS NOT = '00'
+            OPEN OUTPUT AUDIT-OUT
+        END-IF
+        IF AUDIT-OUT-STATUS NOT = '00'
+            DISPLAY 'Unable to open AUDIT-OUT, status ' AUDIT-OUT-STATUS
+        ELSE
+            MOVE 'Y' TO AUDIT-OUT-OPEN-OK
+        END-IF.
+
+WRITE-AUDIT-LINE SECTION.
+        *> Append one audit record for the determination just made,
+        *> whether the year was valid or was rejected - skipped when
+        *> INITIALIZE-AUDIT could not open AUDIT-OUT, since a WRITE
+        *> against an unopened file is an I/O logic error rather than
+        *> a no-op on some COBOL runtimes
+        IF AUDIT-OUT-OPEN-OK = 'Y'
+            ACCEPT AUDIT-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+            ACCEPT AUDIT-TIMESTAMP(9:6) FROM TIME
+            MOVE SPACES TO AUDIT-OUT-RECORD
+            MOVE LEAPYR-YEAR TO AUDIT-OUT-YEAR
+            MOVE LEAPYR-IS-LEAP TO AUDIT-OUT-IS-LEAP
+            IF LEAPYR-YEAR-IS-VALID
+                MOVE LEAPYR-REASON TO AUDIT-OUT-REASON
+            ELSE
+                MOVE LEAPYR-INVALID-REASON TO AUDIT-OUT-REASON
+            END-IF
+            MOVE AUDIT-TIMESTAMP TO AUDIT-OUT-TIMESTAMP
+            MOVE AUDIT-JOB-ID TO AUDIT-OUT-JOB-ID
+            MOVE AUDIT-RUN-ID TO AUDIT-OUT-RUN-ID
+            WRITE AUDIT-OUT-RECORD
+        END-IF.
+
+VALIDATE-YEAR SECTION.
+        *> Reject anything that is not a plausible 4-digit calendar
+        *> year before it ever reaches CALC-MOD
+        MOVE 'Y' TO LEAPYR-VALID-SW
+        MOVE SPACES TO LEAPYR-INVALID-REASON
+        IF LEAPYR-YEAR NOT NUMERIC
+            MOVE 'N' TO LEAPYR-VALID-SW
+            MOVE 'Year is not numeric' TO LEAPYR-INVALID-REASON
+        ELSE
+            MOVE LEAPYR-YEAR TO NUMERIC-YEAR
+            IF NUMERIC-YEAR < LEAP-YEAR-MINIMUM
+               OR NUMERIC-YEAR > LEAP-YEAR-MAXIMUM
+                MOVE 'N' TO LEAPYR-VALID-SW
+                MOVE 'Year outside 1600-2400 valid window'
+                    TO LEAPYR-INVALID-REASON
+            END-IF
+        END-IF.
+
+CALC-MOD SECTION.
+        *> Modulo calculation - one DIVIDE with REMAINDER instead of a
+        *> DIVIDE/MULTIPLY/SUBTRACT chain, since high-volume range and
+        *> reconciliation runs pay this cost per year checked
+        DIVIDE X BY Y GIVING QUOT REMAINDER MODULO.
+
+IS-LEAP-YEAR SECTION.
+        *> Reset result to false
+        MOVE 'F' TO LEAPYR-IS-LEAP
+
+        *> Div 4 mod - every year pays this one
+        MOVE NUMERIC-YEAR TO X
+        MOVE 4 TO Y
+        PERFORM CALC-MOD
+        MOVE MODULO TO DIV4
+
+        IF DIV4 NOT = 0
+            MOVE 'Not divisible by 4' TO LEAPYR-REASON
+        ELSE
+            *> Div 100 mod - only three years out of four reach here
+            MOVE NUMERIC-YEAR TO X
+            MOVE 100 TO Y
+            PERFORM CALC-MOD
+            MOVE MODULO TO DIV100
+
+            IF DIV100 NOT = 0
+                MOVE 'T' TO LEAPYR-IS-LEAP
+                MOVE 'Divisible by 4' TO LEAPYR-REASON
+            ELSE
+                *> Div 400 mod - only century years reach here
+                MOVE NUMERIC-YEAR TO X
+                MOVE 400 TO Y
+                PERFORM CALC-MOD
+                MOVE MODULO TO DIV400
+
+                IF DIV400 = 0
+                    MOVE 'T' TO LEAPYR-IS-LEAP
+                    MOVE 'Divisible by 4, 400 year rule exemption to pass'
+                        TO LEAPYR-REASON
+                ELSE
+                    MOVE 'Divisible by 4, 100 year rule exemption to fail'
+                        TO LEAPYR-REASON
+                END-IF
+            END-IF
+        END-IF.
