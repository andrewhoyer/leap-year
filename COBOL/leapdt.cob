@@ -0,0 +1,52 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LEAPDT.
+
+*> Full YYYYMMDD date check built on top of LEAPYR. The only rule
+*> this enforces today is the February 29th / leap-year rule; other
+*> date-quality checks are out of scope until asked for.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+        01  DATE-YEAR   PIC X(4).
+        01  DATE-MONTH  PIC X(2).
+        01  DATE-DAY    PIC X(2).
+
+        COPY LYLNKREC.
+
+LINKAGE SECTION.
+    COPY LYDTLNK.
+
+PROCEDURE DIVISION USING LEAPDT-LINKAGE.
+MAIN-PARAGRAPH.
+        PERFORM VALIDATE-DATE
+        GOBACK.
+
+VALIDATE-DATE SECTION.
+        *> Split the incoming date and confirm Feb 29 only ever lands
+        *> in a year LEAPYR resolves as a leap year
+        MOVE 'Y' TO LEAPDT-VALID-SW
+        MOVE SPACES TO LEAPDT-REASON
+
+        IF LEAPDT-DATE NOT NUMERIC
+            MOVE 'N' TO LEAPDT-VALID-SW
+            MOVE 'Date is not numeric' TO LEAPDT-REASON
+        ELSE
+            MOVE LEAPDT-DATE(1:4) TO DATE-YEAR
+            MOVE LEAPDT-DATE(5:2) TO DATE-MONTH
+            MOVE LEAPDT-DATE(7:2) TO DATE-DAY
+
+            MOVE DATE-YEAR TO LEAPYR-YEAR
+            CALL 'LEAPYR' USING LEAPYR-LINKAGE
+
+            IF LEAPYR-YEAR-IS-INVALID
+                MOVE 'N' TO LEAPDT-VALID-SW
+                MOVE LEAPYR-INVALID-REASON TO LEAPDT-REASON
+            ELSE
+                IF DATE-MONTH = '02' AND DATE-DAY = '29'
+                    AND LEAPYR-IS-LEAP NOT = 'T'
+                    MOVE 'N' TO LEAPDT-VALID-SW
+                    MOVE 'Feb 29 is not valid in a non-leap year'
+                        TO LEAPDT-REASON
+                END-IF
+            END-IF
+        END-IF.
