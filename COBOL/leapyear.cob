@@ -1,93 +1,535 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LeapYear.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT YEAR-IN ASSIGN TO "YEARIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS YEAR-IN-STATUS.
+
+    SELECT RPT-OUT ASSIGN TO "RPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RPT-OUT-STATUS.
+
+    SELECT OPTIONAL RANGE-IN ASSIGN TO "RANGEIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RANGE-IN-STATUS.
+
+    SELECT RANGE-OUT ASSIGN TO "RANGEOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RANGE-OUT-STATUS.
+
+    SELECT OPTIONAL DATE-IN ASSIGN TO "DATEIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS DATE-IN-STATUS.
+
+    SELECT DATE-OUT ASSIGN TO "DATEOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS DATE-OUT-STATUS.
+
+    SELECT OPTIONAL REF-IN ASSIGN TO "REFIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REF-IN-STATUS.
+
+    SELECT RECON-OUT ASSIGN TO "RECONOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RECON-RESULT-STATUS.
+
+    SELECT OPTIONAL CHKPT-IN ASSIGN TO "CHKPNT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHKPT-IN-STATUS.
+
+    SELECT CHKPT-OUT ASSIGN TO "CHKPNT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHKPT-OUT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  YEAR-IN.
+    COPY LYYERREC.
+
+FD  RPT-OUT.
+    COPY LYRPTREC.
+
+FD  RANGE-IN.
+    COPY LYRNGREC.
+
+FD  RANGE-OUT.
+    COPY LYRNGOUT.
+
+FD  DATE-IN.
+    COPY LYDTEREC.
+
+FD  DATE-OUT.
+    COPY LYDTOREC.
+
+FD  REF-IN.
+    COPY LYREFREC.
+
+FD  RECON-OUT.
+    COPY LYRECOUT.
+
+FD  CHKPT-IN.
+    COPY LYCHKINR.
+
+FD  CHKPT-OUT.
+    COPY LYCHKOUT.
+
 WORKING-STORAGE SECTION.
+        01  YEAR-IN-STATUS  PIC X(2).
+        01  RPT-OUT-STATUS  PIC X(2).
+        01  RANGE-IN-STATUS PIC X(2).
+        01  RANGE-OUT-STATUS PIC X(2).
+        01  DATE-IN-STATUS  PIC X(2).
+        01  DATE-OUT-STATUS PIC X(2).
+        01  REF-IN-STATUS   PIC X(2).
+        01  RECON-RESULT-STATUS PIC X(2).
+        01  YEAR-IN-OPEN-OK PIC X(1) VALUE 'N'.
+        01  RPT-OUT-OPEN-OK PIC X(1) VALUE 'N'.
+        01  END-OF-YEARS    PIC X(1) VALUE 'N'.
+        01  END-OF-RANGES   PIC X(1) VALUE 'N'.
+        01  END-OF-DATES    PIC X(1) VALUE 'N'.
+        01  END-OF-REFS     PIC X(1) VALUE 'N'.
+        01  RECON-COMPARE-COUNT  PIC 9(4).
+        01  RECON-MATCH-COUNT    PIC 9(4).
+        01  RECON-MISMATCH-COUNT PIC 9(4).
+        01  RECON-INVALID-COUNT  PIC 9(4).
+        01  CHKPT-IN-STATUS  PIC X(2).
+        01  CHKPT-OUT-STATUS PIC X(2).
+        01  CHKPT-INTERVAL   PIC 9(4) VALUE 100.
+        01  CHKPT-SKIP-COUNT PIC 9(8) VALUE 0.
+        01  CHKPT-SKIP-DONE  PIC 9(8) VALUE 0.
+        01  CHKPT-YEAR-COUNT PIC 9(8) VALUE 0.
+        01  CHKPT-INTERVAL-QUOT PIC 9(8).
+        01  CHKPT-INTERVAL-REM  PIC 9(4).
+        01  RUN-DATE        PIC X(8).
+        01  CHECK-DATE      PIC X(8).
+        01  LEAP-YEAR-MINIMUM PIC 9(4) VALUE 1600.
+        01  LEAP-YEAR-MAXIMUM PIC 9(4) VALUE 2400.
+        01  RANGE-FROM-YEAR PIC 9(4).
+        01  RANGE-TO-YEAR   PIC 9(4).
+        01  RANGE-CURR-YEAR PIC 9(4).
+        01  RANGE-LEAP-COUNT PIC 9(4).
+        01  RANGE-YEAR-TEXT PIC X(4).
+        01  RANGE-LIST-PTR  PIC 9(4).
+        01  RANGE-LIST-TRUNC-SW PIC X(1) VALUE 'N'.
+        01  RANGE-LIST-LIMIT PIC 9(4) VALUE 389.
+        01  RANGE-IN-VALID-SW PIC X(1) VALUE 'Y'.
+        01  RANGE-IN-INVALID-REASON PIC X(40).
         01  REASON      PIC X(80).
-        01  TARGET-YEAR PIC 9(4).
-        01  X           PIC 9(4).
-        01  Y           PIC 9(4).
-        01  QUOT        PIC 9(4).
-        01  PRODUCT     PIC 9(4).
-        01  MODULO      PIC 9(4).
-        01  DIV4        PIC 9(4).
-        01  DIV100      PIC 9(4).
-        01  DIV400      PIC 9(4).
+        01  TARGET-YEAR PIC X(4).
         01  IS-LEAP     PIC X(1) VALUE 'F'.
+        01  YEAR-TOTAL-PROCESSED PIC 9(8) VALUE 0.
+        01  YEAR-TOTAL-LEAP      PIC 9(8) VALUE 0.
+        01  YEAR-TOTAL-NONLEAP   PIC 9(8) VALUE 0.
+
+        COPY LYLNKREC.
+        COPY LYDTLNK.
 
 PROCEDURE DIVISION.
 MAIN-PARAGRAPH.
-        MOVE 1900 TO TARGET-YEAR
-        PERFORM IS-LEAP-YEAR
-        DISPLAY TARGET-YEAR ' Result: ' IS-LEAP ' Reason: ' REASON
+        ACCEPT RUN-DATE FROM DATE YYYYMMDD
 
-        MOVE 2000 TO TARGET-YEAR
-        PERFORM IS-LEAP-YEAR
-        DISPLAY TARGET-YEAR ' Result: ' IS-LEAP ' Reason: ' REASON
+        PERFORM READ-CHECKPOINT
 
-        MOVE 2023 TO TARGET-YEAR
-        PERFORM IS-LEAP-YEAR
-        DISPLAY TARGET-YEAR ' Result: ' IS-LEAP ' Reason: ' REASON
+        OPEN INPUT YEAR-IN
+        IF YEAR-IN-STATUS NOT = '00'
+            DISPLAY 'Unable to open YEAR-IN, status ' YEAR-IN-STATUS
+            MOVE 'Y' TO END-OF-YEARS
+        ELSE
+            MOVE 'Y' TO YEAR-IN-OPEN-OK
+        END-IF
 
-        MOVE 2024 TO TARGET-YEAR
-        PERFORM IS-LEAP-YEAR
-        DISPLAY TARGET-YEAR ' Result: ' IS-LEAP ' Reason: ' REASON
+        IF CHKPT-SKIP-COUNT > 0
+            OPEN EXTEND RPT-OUT
+        ELSE
+            OPEN OUTPUT RPT-OUT
+        END-IF
+        IF RPT-OUT-STATUS NOT = '00'
+            DISPLAY 'Unable to open RPT-OUT, status ' RPT-OUT-STATUS
+            MOVE 'Y' TO END-OF-YEARS
+        ELSE
+            MOVE 'Y' TO RPT-OUT-OPEN-OK
+        END-IF
 
-        STOP RUN.
+        IF YEAR-IN-OPEN-OK = 'Y'
+            PERFORM READ-YEAR-IN
+            PERFORM SKIP-CHECKPOINTED-YEAR
+                UNTIL CHKPT-SKIP-DONE >= CHKPT-SKIP-COUNT OR END-OF-YEARS = 'Y'
+            PERFORM PROCESS-ONE-YEAR UNTIL END-OF-YEARS = 'Y'
+        END-IF
 
-CALC-MOD SECTION.
-        *> Modulo calculation
-        DIVIDE X BY Y GIVING QUOT
-        MULTIPLY QUOT BY Y GIVING PRODUCT
-        SUBTRACT PRODUCT FROM X GIVING MODULO.
+        IF YEAR-IN-OPEN-OK = 'Y' AND RPT-OUT-OPEN-OK = 'Y'
+            PERFORM RESET-CHECKPOINT
+            PERFORM DISPLAY-YEAR-SUMMARY
+        END-IF
 
-IS-LEAP-YEAR SECTION.
-        *> Reset global to false
-        MOVE 'F' TO IS-LEAP
-        
-        *> Div 4 mod
-        MOVE TARGET-YEAR TO X
-        MOVE 4 TO Y
-        PERFORM CALC-MOD
-        MOVE MODULO TO DIV4
-
-        *> Div 100 mod
-        MOVE TARGET-YEAR TO X
-        MOVE 100 TO Y
-        PERFORM CALC-MOD
-        MOVE MODULO TO DIV100
-
-        *> Div 400 mod
-        MOVE TARGET-YEAR TO X
-        MOVE 400 TO Y
-        PERFORM CALC-MOD
-        MOVE MODULO TO DIV400
-
-        *> Main Algorithm
-        IF DIV4 = 0
-            IF DIV100 = 0
-                IF DIV400 = 0
-                    MOVE 'T' TO IS-LEAP
-                END-IF
+        IF YEAR-IN-OPEN-OK = 'Y'
+            CLOSE YEAR-IN
+        END-IF
+        IF RPT-OUT-OPEN-OK = 'Y'
+            CLOSE RPT-OUT
+        END-IF
+
+        OPEN INPUT RANGE-IN
+        IF RANGE-IN-STATUS = '00'
+            OPEN OUTPUT RANGE-OUT
+            IF RANGE-OUT-STATUS NOT = '00'
+                DISPLAY 'Unable to open RANGE-OUT, status '
+                    RANGE-OUT-STATUS
+            ELSE
+                PERFORM READ-RANGE-IN
+                PERFORM PROCESS-ONE-RANGE UNTIL END-OF-RANGES = 'Y'
+                CLOSE RANGE-OUT
+            END-IF
+            CLOSE RANGE-IN
+        END-IF
+
+        OPEN INPUT DATE-IN
+        IF DATE-IN-STATUS = '00'
+            OPEN OUTPUT DATE-OUT
+            IF DATE-OUT-STATUS NOT = '00'
+                DISPLAY 'Unable to open DATE-OUT, status '
+                    DATE-OUT-STATUS
+            ELSE
+                PERFORM READ-DATE-IN
+                PERFORM PROCESS-ONE-DATE UNTIL END-OF-DATES = 'Y'
+                CLOSE DATE-OUT
+            END-IF
+            CLOSE DATE-IN
+        END-IF
+
+        OPEN INPUT REF-IN
+        IF REF-IN-STATUS = '00'
+            OPEN OUTPUT RECON-OUT
+            IF RECON-RESULT-STATUS NOT = '00'
+                DISPLAY 'Unable to open RECON-OUT, status '
+                    RECON-RESULT-STATUS
             ELSE
-                MOVE 'T' TO IS-LEAP
+                MOVE 0 TO RECON-COMPARE-COUNT
+                MOVE 0 TO RECON-MATCH-COUNT
+                MOVE 0 TO RECON-MISMATCH-COUNT
+                MOVE 0 TO RECON-INVALID-COUNT
+                PERFORM READ-REF-IN
+                PERFORM PROCESS-ONE-RECONCILE UNTIL END-OF-REFS = 'Y'
+                PERFORM WRITE-RECON-SUMMARY
+                CLOSE RECON-OUT
             END-IF
+            CLOSE REF-IN
         END-IF
 
-        *> Reason
+        STOP RUN.
+
+PROCESS-ONE-RANGE SECTION.
+        *> Walk RANGE-FROM-YEAR through RANGE-TO-YEAR, collecting every
+        *> leap year into a compact list line, then read the next range.
+        *> A pair VALIDATE-RANGE-YEARS rejected never reaches the walk -
+        *> it gets an invalid line instead, the same as LEAPYR rejecting
+        *> an out-of-window TARGET-YEAR.
+        IF RANGE-IN-VALID-SW = 'Y'
+            MOVE 0 TO RANGE-LEAP-COUNT
+            MOVE SPACES TO RANGE-OUT-RECORD
+            MOVE 1 TO RANGE-LIST-PTR
+            MOVE 'N' TO RANGE-LIST-TRUNC-SW
+            MOVE RANGE-FROM-YEAR TO RANGE-CURR-YEAR
+            PERFORM RANGE-CHECK-YEAR
+                UNTIL RANGE-CURR-YEAR > RANGE-TO-YEAR
+            PERFORM WRITE-RANGE-LINE
+        ELSE
+            PERFORM WRITE-RANGE-INVALID-LINE
+        END-IF
+        PERFORM READ-RANGE-IN.
+
+RANGE-CHECK-YEAR SECTION.
+        *> Check one year of the current range and append it to the
+        *> list when it is a leap year, then advance to the next year.
+        *> Once the list is within one entry of RANGE-LIST-LIMIT, stop
+        *> appending and flag the line as truncated instead of running
+        *> the STRING past the end of RANGE-OUT-LEAP-LIST - the count
+        *> field keeps reporting the true total either way.
+        MOVE RANGE-CURR-YEAR TO TARGET-YEAR
+        PERFORM IS-LEAP-YEAR
         IF IS-LEAP = 'T'
-            IF DIV4 = 0
-                MOVE 'Divisible by 4' TO REASON
+            ADD 1 TO RANGE-LEAP-COUNT
+            MOVE RANGE-CURR-YEAR TO RANGE-YEAR-TEXT
+            IF RANGE-LIST-PTR + 5 > RANGE-LIST-LIMIT
+                MOVE 'Y' TO RANGE-LIST-TRUNC-SW
+            ELSE
+                STRING RANGE-YEAR-TEXT DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                    INTO RANGE-OUT-LEAP-LIST
+                    WITH POINTER RANGE-LIST-PTR
             END-IF
-            IF DIV400 = 0
-                MOVE 'Divisible by 4, 400 year rule exemption to pass'
-                TO REASON
+        END-IF
+        ADD 1 TO RANGE-CURR-YEAR.
+
+WRITE-RANGE-LINE SECTION.
+        *> Build and write one compact RANGE-OUT record for the range
+        *> just completed
+        MOVE RANGE-FROM-YEAR TO RANGE-OUT-FROM-YEAR
+        MOVE '-' TO RANGE-OUT-DASH
+        MOVE RANGE-TO-YEAR TO RANGE-OUT-TO-YEAR
+        MOVE RANGE-LEAP-COUNT TO RANGE-OUT-COUNT
+        IF RANGE-LIST-TRUNC-SW = 'Y'
+            MOVE '...TRUNCATED' TO RANGE-OUT-LEAP-LIST(389:12)
+            DISPLAY 'RANGE-OUT list truncated for ' RANGE-FROM-YEAR
+                '-' RANGE-TO-YEAR ', see RANGE-OUT-COUNT for true total'
+        END-IF
+        WRITE RANGE-OUT-RECORD.
+
+WRITE-RANGE-INVALID-LINE SECTION.
+        *> Build and write one RANGE-OUT line for a FROM-YEAR/TO-YEAR
+        *> pair VALIDATE-RANGE-YEARS rejected, with the rejection
+        *> reason in place of a leap-year list that was never computed
+        MOVE SPACES TO RANGE-OUT-RECORD
+        MOVE RANGE-IN-FROM-YEAR TO RANGE-OUT-FROM-YEAR
+        MOVE '-' TO RANGE-OUT-DASH
+        MOVE RANGE-IN-TO-YEAR TO RANGE-OUT-TO-YEAR
+        MOVE 0 TO RANGE-OUT-COUNT
+        STRING 'INVALID - ' DELIMITED BY SIZE
+               RANGE-IN-INVALID-REASON DELIMITED BY SIZE
+            INTO RANGE-OUT-LEAP-LIST
+        WRITE RANGE-OUT-RECORD.
+
+READ-RANGE-IN SECTION.
+        *> Read the next FROM-YEAR/TO-YEAR pair from RANGE-IN
+        READ RANGE-IN
+            AT END
+                MOVE 'Y' TO END-OF-RANGES
+            NOT AT END
+                PERFORM VALIDATE-RANGE-YEARS
+        END-READ.
+
+VALIDATE-RANGE-YEARS SECTION.
+        *> Reject a FROM-YEAR/TO-YEAR pair that is not plausible before
+        *> it ever becomes a RANGE-CHECK-YEAR loop bound - the same
+        *> 1600-2400 window LEAPYR validates TARGET-YEAR against
+        MOVE 'Y' TO RANGE-IN-VALID-SW
+        MOVE SPACES TO RANGE-IN-INVALID-REASON
+        IF RANGE-IN-FROM-YEAR NOT NUMERIC
+           OR RANGE-IN-TO-YEAR NOT NUMERIC
+            MOVE 'N' TO RANGE-IN-VALID-SW
+            MOVE 'FROM/TO is not numeric'
+                TO RANGE-IN-INVALID-REASON
+        ELSE
+            MOVE RANGE-IN-FROM-YEAR TO RANGE-FROM-YEAR
+            MOVE RANGE-IN-TO-YEAR TO RANGE-TO-YEAR
+            IF RANGE-FROM-YEAR < LEAP-YEAR-MINIMUM
+               OR RANGE-FROM-YEAR > LEAP-YEAR-MAXIMUM
+               OR RANGE-TO-YEAR < LEAP-YEAR-MINIMUM
+               OR RANGE-TO-YEAR > LEAP-YEAR-MAXIMUM
+                MOVE 'N' TO RANGE-IN-VALID-SW
+                MOVE 'FROM/TO outside 1600-2400 window'
+                    TO RANGE-IN-INVALID-REASON
+            ELSE
+                IF RANGE-FROM-YEAR > RANGE-TO-YEAR
+                    MOVE 'N' TO RANGE-IN-VALID-SW
+                    MOVE 'FROM-YEAR is after TO-YEAR'
+                        TO RANGE-IN-INVALID-REASON
+                END-IF
             END-IF
+        END-IF.
+
+PROCESS-ONE-YEAR SECTION.
+        *> Check the year already read into TARGET-YEAR, report it,
+        *> tally it into the run's control total, commit a checkpoint
+        *> every CHKPT-INTERVAL records so a restart doesn't have to
+        *> reprocess the whole file, then read the next one ahead of
+        *> the next loop test
+        PERFORM IS-LEAP-YEAR
+        PERFORM WRITE-REPORT-LINE
+        ADD 1 TO YEAR-TOTAL-PROCESSED
+        IF IS-LEAP = 'T'
+            ADD 1 TO YEAR-TOTAL-LEAP
         ELSE
-            IF DIV4 = 0 AND DIV100 = 0
-                MOVE 'Divisible by 4, 100 year rule exemption to fail'
-                TO REASON
+            ADD 1 TO YEAR-TOTAL-NONLEAP
+        END-IF
+        ADD 1 TO CHKPT-YEAR-COUNT
+        DIVIDE CHKPT-YEAR-COUNT BY CHKPT-INTERVAL
+            GIVING CHKPT-INTERVAL-QUOT
+            REMAINDER CHKPT-INTERVAL-REM
+        IF CHKPT-INTERVAL-REM = 0
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+        PERFORM READ-YEAR-IN.
+
+SKIP-CHECKPOINTED-YEAR SECTION.
+        *> Re-consume one YEAR-IN record that a prior run already
+        *> committed past, without reprocessing or re-reporting it
+        ADD 1 TO CHKPT-SKIP-DONE
+        ADD 1 TO CHKPT-YEAR-COUNT
+        PERFORM READ-YEAR-IN.
+
+READ-CHECKPOINT SECTION.
+        *> Find out how many YEAR-IN records a prior, abended run had
+        *> already committed, so this run can resume past them instead
+        *> of starting over from record one
+        OPEN INPUT CHKPT-IN
+        IF CHKPT-IN-STATUS = '00'
+            READ CHKPT-IN
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE CHKPT-IN-LAST-COUNT TO CHKPT-SKIP-COUNT
+            END-READ
+            CLOSE CHKPT-IN
+        END-IF.
+
+WRITE-CHECKPOINT SECTION.
+        *> Rewrite the checkpoint file with the count of YEAR-IN
+        *> records committed so far - this is the restart point
+        OPEN OUTPUT CHKPT-OUT
+        IF CHKPT-OUT-STATUS NOT = '00'
+            DISPLAY 'Unable to open CHKPT-OUT, status ' CHKPT-OUT-STATUS
+        ELSE
+            MOVE SPACES TO CHKPT-OUT-RECORD
+            MOVE CHKPT-YEAR-COUNT TO CHKPT-OUT-LAST-COUNT
+            WRITE CHKPT-OUT-RECORD
+            CLOSE CHKPT-OUT
+        END-IF.
+
+RESET-CHECKPOINT SECTION.
+        *> A run that reaches end of file processed every YEAR-IN
+        *> record, so the next run should start from record one again
+        OPEN OUTPUT CHKPT-OUT
+        IF CHKPT-OUT-STATUS NOT = '00'
+            DISPLAY 'Unable to open CHKPT-OUT, status ' CHKPT-OUT-STATUS
+        ELSE
+            MOVE SPACES TO CHKPT-OUT-RECORD
+            MOVE 0 TO CHKPT-OUT-LAST-COUNT
+            WRITE CHKPT-OUT-RECORD
+            CLOSE CHKPT-OUT
+        END-IF.
+
+DISPLAY-YEAR-SUMMARY SECTION.
+        *> Control total for the run just completed, so operations can
+        *> sanity-check volume without counting RPTOUT lines by hand
+        DISPLAY 'YEARS PROCESSED: ' YEAR-TOTAL-PROCESSED
+            ' LEAP: ' YEAR-TOTAL-LEAP
+            ' NON-LEAP: ' YEAR-TOTAL-NONLEAP.
+
+READ-YEAR-IN SECTION.
+        *> Read the next year from YEAR-IN, flagging end of file
+        READ YEAR-IN
+            AT END
+                MOVE 'Y' TO END-OF-YEARS
+            NOT AT END
+                MOVE YEAR-IN-YEAR TO TARGET-YEAR
+        END-READ.
+
+WRITE-REPORT-LINE SECTION.
+        *> Build one RPT-OUT record from the current result and write it
+        MOVE SPACES TO RPT-OUT-RECORD
+        MOVE TARGET-YEAR TO RPT-YEAR
+        MOVE IS-LEAP TO RPT-IS-LEAP
+        MOVE REASON TO RPT-REASON
+        MOVE RUN-DATE TO RPT-RUN-DATE
+        WRITE RPT-OUT-RECORD.
+
+PROCESS-ONE-DATE SECTION.
+        *> Check the date already read into CHECK-DATE, report it,
+        *> then read the next one ahead of the next loop test
+        MOVE CHECK-DATE TO LEAPDT-DATE
+        CALL 'LEAPDT' USING LEAPDT-LINKAGE
+        PERFORM WRITE-DATE-LINE
+        PERFORM READ-DATE-IN.
+
+WRITE-DATE-LINE SECTION.
+        *> Build one DATE-OUT record from the current LEAPDT result
+        MOVE SPACES TO DATE-OUT-RECORD
+        MOVE CHECK-DATE TO DATE-OUT-DATE
+        MOVE LEAPDT-VALID-SW TO DATE-OUT-VALID
+        MOVE LEAPDT-REASON TO DATE-OUT-REASON
+        WRITE DATE-OUT-RECORD.
+
+READ-DATE-IN SECTION.
+        *> Read the next YYYYMMDD date from DATE-IN
+        READ DATE-IN
+            AT END
+                MOVE 'Y' TO END-OF-DATES
+            NOT AT END
+                MOVE DATE-IN-DATE TO CHECK-DATE
+        END-READ.
+
+PROCESS-ONE-RECONCILE SECTION.
+        *> Compare the reference feed's flag for the year already read
+        *> into REF-IN-YEAR against what LEAPYR computes, tally the
+        *> result, and write a detail line only when they disagree.
+        *> A REF-IN-YEAR that LEAPYR itself rejects (non-numeric or
+        *> outside its configured window) is neither a match nor a
+        *> mismatch - it is tallied and reported separately so it is
+        *> never mistaken for a genuine reconciliation disagreement.
+        MOVE REF-IN-YEAR TO TARGET-YEAR
+        PERFORM IS-LEAP-YEAR
+        ADD 1 TO RECON-COMPARE-COUNT
+        IF LEAPYR-YEAR-IS-INVALID
+            ADD 1 TO RECON-INVALID-COUNT
+            PERFORM WRITE-RECON-INVALID
+        ELSE
+            IF (IS-LEAP = 'T' AND REF-IN-FLAG = 'Y')
+               OR (IS-LEAP = 'F' AND REF-IN-FLAG = 'N')
+                ADD 1 TO RECON-MATCH-COUNT
             ELSE
-                MOVE 'Not divisible by 4' TO REASON
+                ADD 1 TO RECON-MISMATCH-COUNT
+                PERFORM WRITE-RECON-MISMATCH
             END-IF
+        END-IF
+        PERFORM READ-REF-IN.
+
+WRITE-RECON-MISMATCH SECTION.
+        *> Build and write one RECON-OUT detail line for a year where
+        *> the computed result disagrees with the reference feed
+        MOVE SPACES TO RECON-OUT-RECORD
+        MOVE REF-IN-YEAR TO RECON-OUT-YEAR
+        MOVE IS-LEAP TO RECON-OUT-COMPUTED
+        MOVE REF-IN-FLAG TO RECON-OUT-REFERENCE
+        MOVE 'MISMATCH' TO RECON-OUT-STATUS
+        WRITE RECON-OUT-RECORD.
+
+WRITE-RECON-INVALID SECTION.
+        *> Build and write one RECON-OUT detail line for a reference
+        *> year LEAPYR rejected outright, with the rejection reason in
+        *> place of a computed flag that was never actually produced
+        MOVE SPACES TO RECON-OUT-RECORD
+        MOVE REF-IN-YEAR TO RECON-OUT-YEAR
+        MOVE '?' TO RECON-OUT-COMPUTED
+        MOVE REF-IN-FLAG TO RECON-OUT-REFERENCE
+        MOVE 'INVALID ' TO RECON-OUT-STATUS
+        MOVE LEAPYR-INVALID-REASON TO RECON-OUT-DETAIL
+        WRITE RECON-OUT-RECORD.
+
+WRITE-RECON-SUMMARY SECTION.
+        *> Write the closing control-total line for the reconciliation
+        *> run once every reference record has been compared
+        MOVE SPACES TO RECON-OUT-RECORD
+        MOVE 'SUMMARY ' TO RECON-OUT-STATUS
+        STRING 'Compared ' DELIMITED BY SIZE
+               RECON-COMPARE-COUNT DELIMITED BY SIZE
+               ' Matched ' DELIMITED BY SIZE
+               RECON-MATCH-COUNT DELIMITED BY SIZE
+               ' Mismatched ' DELIMITED BY SIZE
+               RECON-MISMATCH-COUNT DELIMITED BY SIZE
+               ' Invalid ' DELIMITED BY SIZE
+               RECON-INVALID-COUNT DELIMITED BY SIZE
+            INTO RECON-OUT-DETAIL
+        WRITE RECON-OUT-RECORD.
+
+READ-REF-IN SECTION.
+        *> Read the next year/flag pair from the reference feed
+        READ REF-IN
+            AT END
+                MOVE 'Y' TO END-OF-REFS
+        END-READ.
+
+IS-LEAP-YEAR SECTION.
+        *> Delegate validation and the DIV4/DIV100/DIV400 math to the
+        *> shared LEAPYR subroutine instead of duplicating it here
+        MOVE TARGET-YEAR TO LEAPYR-YEAR
+        CALL 'LEAPYR' USING LEAPYR-LINKAGE
+        MOVE LEAPYR-IS-LEAP TO IS-LEAP
+        IF LEAPYR-YEAR-IS-VALID
+            MOVE LEAPYR-REASON TO REASON
+        ELSE
+            MOVE LEAPYR-INVALID-REASON TO REASON
         END-IF.
