@@ -0,0 +1,56 @@
+//LEAPYR   JOB (ACCTNO),'LEAP YEAR CALENDAR',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,RESTART=LYSTEP
+//*
+//*  LEAPYEAR PRODUCTION BATCH STREAM
+//*  ---------------------------------------------------------------
+//*  Runs the leap-year determination/report, range, date-check,
+//*  and reconciliation passes over the current fiscal-calendar
+//*  extract.  LYSTEP checkpoints its position in YEARIN every 100
+//*  records into the CHKPNT dataset below.
+//*
+//*  RESTART AFTER ABEND:
+//*    Resubmit this same deck with RESTART=LYSTEP on the JOB card
+//*    (already coded above) and do NOT delete or reinitialize the
+//*    CHKPNT dataset - LYSTEP reads it on startup and skips back
+//*    past whatever YEARIN records were already committed, so the
+//*    restart does not reprocess the whole file.  CHKPNT is reset
+//*    to zero automatically once a run reaches end of file, so the
+//*    next normal (non-restart) submission starts clean.
+//*
+//LYSTEP   EXEC PGM=LEAPYEAR
+//STEPLIB  DD   DISP=SHR,DSN=PROD.LEAPYEAR.LOADLIB
+//YEARIN   DD   DISP=SHR,DSN=PROD.LEAPYEAR.YEARIN
+//*
+//*  RPTOUT stays cataloged (MOD/KEEP), same as CHKPNT and AUDITOUT -
+//*  LYSTEP itself decides OUTPUT (fresh report) vs EXTEND (append
+//*  behind a restart's already-committed lines) based on CHKPNT, so
+//*  the JCL must not truncate or recreate this dataset out from under
+//*  it on every submission.
+//RPTOUT   DD   DSN=PROD.LEAPYEAR.RPTOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=83,BLKSIZE=0)
+//RANGEIN  DD   DISP=SHR,DSN=PROD.LEAPYEAR.RANGEIN
+//RANGEOUT DD   DSN=PROD.LEAPYEAR.RANGEOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=417,BLKSIZE=0)
+//DATEIN   DD   DISP=SHR,DSN=PROD.LEAPYEAR.DATEIN
+//DATEOUT  DD   DSN=PROD.LEAPYEAR.DATEOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//REFIN    DD   DISP=SHR,DSN=PROD.LEAPYEAR.REFIN
+//RECONOUT DD   DSN=PROD.LEAPYEAR.RECONOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//AUDITOUT DD   DSN=PROD.LEAPYEAR.AUDITOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=140,BLKSIZE=0)
+//*
+//*  CHKPNT must stay cataloged (MOD/KEEP) across job runs - it is
+//*  how a restart knows where the prior run left off.  Do not code
+//*  DISP=(NEW,...) here or every restart will start over at record
+//*  one.
+//CHKPNT   DD   DSN=PROD.LEAPYEAR.CHKPNT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
